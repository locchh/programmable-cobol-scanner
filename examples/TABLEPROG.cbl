@@ -1,55 +1,346 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TABLEPROG.
-       
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. X86-64.
+       OBJECT-COMPUTER. X86-64.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCT-FILE ASSIGN TO "PRODUCT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PRODUCT-FILE-STATUS.
+           SELECT REORDER-FILE ASSIGN TO "REORDER.OUT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PRICE-HISTORY-FILE ASSIGN TO "PRICE-HISTORY.OUT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT DISCOUNT-FILE ASSIGN TO "DISCOUNT.OUT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT INVENTORY-TOTALS-FILE ASSIGN TO "INVENTORY.TOT"
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD PRODUCT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 PRODUCT-RECORD.
+           05 PROD-REC-ID       PIC 9(3).
+           05 PROD-REC-NAME     PIC X(20).
+           05 PROD-REC-PRICE    PIC 9(5)V99.
+           05 PROD-REC-QTY-ON-HAND    PIC 9(5).
+           05 PROD-REC-REORDER-POINT  PIC 9(5).
+           05 PROD-REC-CATEGORY       PIC X(10).
+
+       FD REORDER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 REORDER-LINE          PIC X(80).
+
+       FD PRICE-HISTORY-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 PRICE-HISTORY-LINE    PIC X(83).
+
+       FD DISCOUNT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 DISCOUNT-LINE         PIC X(81).
+
+       FD INVENTORY-TOTALS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 INVENTORY-TOTALS-RECORD.
+           05 IT-TOTAL-PRICE    PIC 9(7)V99.
+
        WORKING-STORAGE SECTION.
        01 PRODUCT-TABLE.
-           05 PRODUCT OCCURS 5 TIMES INDEXED BY PROD-IDX.
+           05 PRODUCT OCCURS 1 TO 500 TIMES
+                       DEPENDING ON WS-PRODUCT-COUNT
+                       INDEXED BY PROD-IDX.
                10 PRODUCT-ID       PIC 9(3).
                10 PRODUCT-NAME     PIC X(20).
                10 PRODUCT-PRICE    PIC 9(5)V99.
-       
-       01 COUNTER                  PIC 9(2) VALUE 1.
+               10 QUANTITY-ON-HAND PIC 9(5).
+               10 REORDER-POINT    PIC 9(5).
+               10 PRODUCT-CATEGORY PIC X(10).
+
+       01 COUNTER                  PIC 9(3) VALUE 1.
        01 TOTAL-PRICE              PIC 9(7)V99 VALUE 0.
-       
+       01 WS-PRODUCT-COUNT         PIC 9(3) VALUE 0.
+       01 PRODUCT-FILE-STATUS      PIC XX VALUE SPACES.
+       01 WS-PRODUCT-EOF           PIC X VALUE "N".
+
+       01 REORDER-HEADER-1.
+           05 FILLER            PIC X(20) VALUE "REORDER REPORT".
+           05 FILLER            PIC X(60) VALUE SPACES.
+
+       01 REORDER-HEADER-2.
+           05 FILLER            PIC X(5) VALUE "ID".
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 FILLER            PIC X(20) VALUE "NAME".
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 FILLER            PIC X(8) VALUE "ON HAND".
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 FILLER            PIC X(8) VALUE "REORDER".
+
+       01 REORDER-DETAIL-LINE.
+           05 RE-ID             PIC ZZ9.
+           05 FILLER            PIC X(5) VALUE SPACES.
+           05 RE-NAME           PIC X(20).
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 RE-QTY-ON-HAND    PIC ZZZZ9.
+           05 FILLER            PIC X(6) VALUE SPACES.
+           05 RE-REORDER-POINT  PIC ZZZZ9.
+           05 FILLER            PIC X(32) VALUE SPACES.
+
+       01 WS-UPDATE-ID              PIC 9(3) VALUE 0.
+       01 WS-UPDATE-PRICE           PIC 9(5)V99 VALUE 0.
+       01 WS-UPDATE-FOUND           PIC X VALUE "N".
+           88 UPDATE-ID-FOUND       VALUE "Y".
+       01 WS-UPDATE-DATE            PIC 9(8).
+       01 WS-UPDATE-DATE-R REDEFINES WS-UPDATE-DATE.
+           05 WS-UPDATE-YEAR        PIC 9(4).
+           05 WS-UPDATE-MONTH       PIC 9(2).
+           05 WS-UPDATE-DAY         PIC 9(2).
+
+       01 PRICE-HISTORY-DETAIL-LINE.
+           05 PH-ID              PIC ZZ9.
+           05 FILLER             PIC X(3) VALUE SPACES.
+           05 PH-NAME            PIC X(20).
+           05 FILLER             PIC X(3) VALUE SPACES.
+           05 PH-OLD-PRICE       PIC $$,$$9.99.
+           05 FILLER             PIC X(3) VALUE SPACES.
+           05 PH-NEW-PRICE       PIC $$,$$9.99.
+           05 FILLER             PIC X(3) VALUE SPACES.
+           05 PH-DATE.
+               10 PH-YEAR         PIC 9(4).
+               10 FILLER          PIC X VALUE "-".
+               10 PH-MONTH        PIC 9(2).
+               10 FILLER          PIC X VALUE "-".
+               10 PH-DAY          PIC 9(2).
+           05 FILLER             PIC X(20) VALUE SPACES.
+
+       01 DISCOUNT-TABLE.
+           05 DISCOUNT-ENTRY OCCURS 5 TIMES INDEXED BY DISC-IDX.
+               10 DISC-CATEGORY     PIC X(10).
+               10 DISC-PERCENT      PIC V999.
+
+       01 WS-CATEGORY-COUNT        PIC 9(2) VALUE 5.
+       01 WS-CAT-IDX                PIC 9(2) VALUE 0.
+       01 WS-DISCOUNTED-PRICE       PIC 9(5)V99 VALUE 0.
+       01 WS-CATEGORY-SUBTOTAL      PIC 9(7)V99 VALUE 0.
+
+       01 DISCOUNT-HEADER-1.
+           05 FILLER            PIC X(30) VALUE
+               "CATEGORY DISCOUNT REPORT".
+           05 FILLER            PIC X(50) VALUE SPACES.
+
+       01 DISCOUNT-HEADER-2.
+           05 FILLER            PIC X(5) VALUE "ID".
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 FILLER            PIC X(20) VALUE "NAME".
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 FILLER            PIC X(10) VALUE "CATEGORY".
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 FILLER            PIC X(10) VALUE "PRICE".
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 FILLER            PIC X(10) VALUE "DISCOUNTED".
+
+       01 DISCOUNT-DETAIL-LINE.
+           05 DD-ID              PIC ZZ9.
+           05 FILLER             PIC X(5) VALUE SPACES.
+           05 DD-NAME            PIC X(20).
+           05 FILLER             PIC X(3) VALUE SPACES.
+           05 DD-CATEGORY        PIC X(10).
+           05 FILLER             PIC X(3) VALUE SPACES.
+           05 DD-PRICE           PIC $$,$$9.99.
+           05 FILLER             PIC X(3) VALUE SPACES.
+           05 DD-DISC-PRICE      PIC $$,$$9.99.
+           05 FILLER             PIC X(16) VALUE SPACES.
+
+       01 CATEGORY-SUBTOTAL-LINE.
+           05 FILLER             PIC X(4) VALUE "SUB ".
+           05 CS-CATEGORY        PIC X(10).
+           05 FILLER             PIC X(3) VALUE SPACES.
+           05 FILLER             PIC X(9) VALUE "SUBTOTAL:".
+           05 CS-SUBTOTAL        PIC $$$,$$9.99.
+           05 FILLER             PIC X(41) VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN-PARA.
            PERFORM INITIALIZE-TABLE.
            PERFORM DISPLAY-TABLE.
            PERFORM CALCULATE-TOTAL.
-           
+           PERFORM WRITE-REORDER-REPORT.
+           PERFORM UPDATE-PRICE.
+           PERFORM INITIALIZE-DISCOUNT-TABLE.
+           PERFORM WRITE-DISCOUNT-REPORT.
+           PERFORM WRITE-INVENTORY-TOTALS.
+
            DISPLAY "TOTAL PRICE OF ALL PRODUCTS: " TOTAL-PRICE.
            STOP RUN.
-           
+
        INITIALIZE-TABLE.
-           MOVE 101 TO PRODUCT-ID (1).
-           MOVE "LAPTOP" TO PRODUCT-NAME (1).
-           MOVE 1200.00 TO PRODUCT-PRICE (1).
-           
-           MOVE 102 TO PRODUCT-ID (2).
-           MOVE "SMARTPHONE" TO PRODUCT-NAME (2).
-           MOVE 800.50 TO PRODUCT-PRICE (2).
-           
-           MOVE 103 TO PRODUCT-ID (3).
-           MOVE "TABLET" TO PRODUCT-NAME (3).
-           MOVE 500.75 TO PRODUCT-PRICE (3).
-           
-           MOVE 104 TO PRODUCT-ID (4).
-           MOVE "MONITOR" TO PRODUCT-NAME (4).
-           MOVE 350.25 TO PRODUCT-PRICE (4).
-           
-           MOVE 105 TO PRODUCT-ID (5).
-           MOVE "KEYBOARD" TO PRODUCT-NAME (5).
-           MOVE 75.99 TO PRODUCT-PRICE (5).
-           
+           OPEN INPUT PRODUCT-FILE.
+           IF PRODUCT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING PRODUCT FILE: "
+                       PRODUCT-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM READ-PRODUCT-RECORD.
+           PERFORM LOAD-PRODUCT-ENTRY UNTIL WS-PRODUCT-EOF = "Y".
+
+           CLOSE PRODUCT-FILE.
+
+       READ-PRODUCT-RECORD.
+           READ PRODUCT-FILE
+               AT END MOVE "Y" TO WS-PRODUCT-EOF
+           END-READ.
+
+       LOAD-PRODUCT-ENTRY.
+           ADD 1 TO WS-PRODUCT-COUNT.
+           IF WS-PRODUCT-COUNT > 500
+               DISPLAY "PRODUCT TABLE OVERFLOW - OVER 500 PRODUCTS"
+               STOP RUN
+           END-IF.
+           MOVE PROD-REC-ID    TO PRODUCT-ID (WS-PRODUCT-COUNT).
+           MOVE PROD-REC-NAME  TO PRODUCT-NAME (WS-PRODUCT-COUNT).
+           MOVE PROD-REC-PRICE TO PRODUCT-PRICE (WS-PRODUCT-COUNT).
+           MOVE PROD-REC-QTY-ON-HAND
+               TO QUANTITY-ON-HAND (WS-PRODUCT-COUNT).
+           MOVE PROD-REC-REORDER-POINT
+               TO REORDER-POINT (WS-PRODUCT-COUNT).
+           MOVE PROD-REC-CATEGORY
+               TO PRODUCT-CATEGORY (WS-PRODUCT-COUNT).
+
+           PERFORM READ-PRODUCT-RECORD.
+
        DISPLAY-TABLE.
-           PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER > 5
-               DISPLAY "PRODUCT: " PRODUCT-ID (COUNTER) 
+           PERFORM VARYING COUNTER FROM 1 BY 1
+                   UNTIL COUNTER > WS-PRODUCT-COUNT
+               DISPLAY "PRODUCT: " PRODUCT-ID (COUNTER)
                        " - " PRODUCT-NAME (COUNTER)
                        " - $" PRODUCT-PRICE (COUNTER)
            END-PERFORM.
-           
+
        CALCULATE-TOTAL.
-           PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER > 5
+           PERFORM VARYING COUNTER FROM 1 BY 1
+                   UNTIL COUNTER > WS-PRODUCT-COUNT
                ADD PRODUCT-PRICE (COUNTER) TO TOTAL-PRICE
-           END-PERFORM.
\ No newline at end of file
+           END-PERFORM.
+
+       WRITE-REORDER-REPORT.
+           OPEN OUTPUT REORDER-FILE.
+           WRITE REORDER-LINE FROM REORDER-HEADER-1.
+           WRITE REORDER-LINE FROM REORDER-HEADER-2.
+
+           PERFORM VARYING COUNTER FROM 1 BY 1
+                   UNTIL COUNTER > WS-PRODUCT-COUNT
+               IF QUANTITY-ON-HAND (COUNTER)
+                       NOT > REORDER-POINT (COUNTER)
+                   MOVE PRODUCT-ID (COUNTER) TO RE-ID
+                   MOVE PRODUCT-NAME (COUNTER) TO RE-NAME
+                   MOVE QUANTITY-ON-HAND (COUNTER) TO RE-QTY-ON-HAND
+                   MOVE REORDER-POINT (COUNTER) TO RE-REORDER-POINT
+                   WRITE REORDER-LINE FROM REORDER-DETAIL-LINE
+               END-IF
+           END-PERFORM.
+
+           CLOSE REORDER-FILE.
+
+       UPDATE-PRICE.
+           DISPLAY "ENTER PRODUCT ID TO REPRICE (000 = NONE): ".
+           ACCEPT WS-UPDATE-ID.
+
+           IF WS-UPDATE-ID NOT = 0
+               MOVE "N" TO WS-UPDATE-FOUND
+               SET PROD-IDX TO 1
+               SEARCH PRODUCT
+                   AT END
+                       CONTINUE
+                   WHEN PRODUCT-ID (PROD-IDX) = WS-UPDATE-ID
+                       MOVE "Y" TO WS-UPDATE-FOUND
+               END-SEARCH
+
+               IF UPDATE-ID-FOUND
+                   DISPLAY "ENTER NEW PRICE: "
+                   ACCEPT WS-UPDATE-PRICE
+                   PERFORM WRITE-PRICE-HISTORY
+                   MOVE WS-UPDATE-PRICE TO PRODUCT-PRICE (PROD-IDX)
+               ELSE
+                   DISPLAY "PRODUCT ID NOT FOUND: " WS-UPDATE-ID
+               END-IF
+           END-IF.
+
+       WRITE-PRICE-HISTORY.
+           OPEN EXTEND PRICE-HISTORY-FILE.
+           ACCEPT WS-UPDATE-DATE FROM DATE YYYYMMDD.
+
+           MOVE PRODUCT-ID (PROD-IDX) TO PH-ID.
+           MOVE PRODUCT-NAME (PROD-IDX) TO PH-NAME.
+           MOVE PRODUCT-PRICE (PROD-IDX) TO PH-OLD-PRICE.
+           MOVE WS-UPDATE-PRICE TO PH-NEW-PRICE.
+           MOVE WS-UPDATE-YEAR TO PH-YEAR.
+           MOVE WS-UPDATE-MONTH TO PH-MONTH.
+           MOVE WS-UPDATE-DAY TO PH-DAY.
+
+           WRITE PRICE-HISTORY-LINE FROM PRICE-HISTORY-DETAIL-LINE.
+           CLOSE PRICE-HISTORY-FILE.
+
+       INITIALIZE-DISCOUNT-TABLE.
+           MOVE "ELECTRNCS"  TO DISC-CATEGORY (1).
+           MOVE .100         TO DISC-PERCENT (1).
+
+           MOVE "APPLIANCE"  TO DISC-CATEGORY (2).
+           MOVE .075         TO DISC-PERCENT (2).
+
+           MOVE "FURNITURE"  TO DISC-CATEGORY (3).
+           MOVE .050         TO DISC-PERCENT (3).
+
+           MOVE "CLOTHING"   TO DISC-CATEGORY (4).
+           MOVE .150         TO DISC-PERCENT (4).
+
+           MOVE "MISC"       TO DISC-CATEGORY (5).
+           MOVE .025         TO DISC-PERCENT (5).
+
+       WRITE-DISCOUNT-REPORT.
+           OPEN OUTPUT DISCOUNT-FILE.
+           WRITE DISCOUNT-LINE FROM DISCOUNT-HEADER-1.
+           WRITE DISCOUNT-LINE FROM DISCOUNT-HEADER-2.
+
+           PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+                   UNTIL WS-CAT-IDX > WS-CATEGORY-COUNT
+               MOVE ZERO TO WS-CATEGORY-SUBTOTAL
+               PERFORM VARYING COUNTER FROM 1 BY 1
+                       UNTIL COUNTER > WS-PRODUCT-COUNT
+                   IF PRODUCT-CATEGORY (COUNTER) =
+                           DISC-CATEGORY (WS-CAT-IDX)
+                       PERFORM WRITE-DISCOUNT-DETAIL
+                   END-IF
+               END-PERFORM
+               PERFORM WRITE-CATEGORY-SUBTOTAL
+           END-PERFORM.
+
+           CLOSE DISCOUNT-FILE.
+
+       WRITE-DISCOUNT-DETAIL.
+           COMPUTE WS-DISCOUNTED-PRICE ROUNDED =
+               PRODUCT-PRICE (COUNTER) *
+               (1 - DISC-PERCENT (WS-CAT-IDX)).
+           ADD WS-DISCOUNTED-PRICE TO WS-CATEGORY-SUBTOTAL.
+
+           MOVE PRODUCT-ID (COUNTER) TO DD-ID.
+           MOVE PRODUCT-NAME (COUNTER) TO DD-NAME.
+           MOVE DISC-CATEGORY (WS-CAT-IDX) TO DD-CATEGORY.
+           MOVE PRODUCT-PRICE (COUNTER) TO DD-PRICE.
+           MOVE WS-DISCOUNTED-PRICE TO DD-DISC-PRICE.
+           WRITE DISCOUNT-LINE FROM DISCOUNT-DETAIL-LINE.
+
+       WRITE-CATEGORY-SUBTOTAL.
+           MOVE DISC-CATEGORY (WS-CAT-IDX) TO CS-CATEGORY.
+           MOVE WS-CATEGORY-SUBTOTAL TO CS-SUBTOTAL.
+           WRITE DISCOUNT-LINE FROM CATEGORY-SUBTOTAL-LINE.
+
+       WRITE-INVENTORY-TOTALS.
+           OPEN OUTPUT INVENTORY-TOTALS-FILE.
+           MOVE TOTAL-PRICE TO IT-TOTAL-PRICE.
+           WRITE INVENTORY-TOTALS-RECORD.
+           CLOSE INVENTORY-TOTALS-FILE.
