@@ -1,18 +1,237 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCPROG.
-       
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. X86-64.
+       OBJECT-COMPUTER. X86-64.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANSACTIONS.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CALC-RESULTS-FILE ASSIGN TO "CALC-RESULTS.OUT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CALC-AUDIT-FILE ASSIGN TO "CALC-AUDIT.LOG"
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD TRANSACTION-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 TRANSACTION-RECORD.
+           05 TXN-NUM1         PIC 9(5).
+           05 TXN-OPERATION    PIC X.
+           05 TXN-NUM2         PIC 9(5).
+
+       FD CALC-RESULTS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 RESULT-LINE          PIC X(80).
+
+       FD CALC-AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 AUDIT-LINE            PIC X(86).
+
        WORKING-STORAGE SECTION.
        01 NUM1                  PIC 9(5) VALUE 25.
        01 NUM2                  PIC 9(5) VALUE 10.
        01 RESULT                PIC 9(6).
        01 OPERATION             PIC X.
-       
+
+       01 WS-MODE               PIC X VALUE "I".
+           88 BATCH-MODE        VALUE "B".
+
+       01 WS-TXN-EOF            PIC X VALUE "N".
+       01 WS-TXN-COUNT          PIC 9(5) VALUE 0.
+       01 WS-VALID-COUNT        PIC 9(5) VALUE 0.
+       01 WS-REJECT-COUNT       PIC 9(5) VALUE 0.
+       01 WS-VALID-SW           PIC X VALUE "Y".
+           88 INPUT-IS-VALID    VALUE "Y".
+       01 WS-EDIT-REASON        PIC X(30) VALUE SPACES.
+
+       01 WS-MIN-OPERAND        PIC 9(5) VALUE 0.
+       01 WS-MAX-OPERAND        PIC 9(5) VALUE 9999.
+
+       01 WS-AUDIT-DATE         PIC 9(8).
+       01 WS-AUDIT-DATE-R REDEFINES WS-AUDIT-DATE.
+           05 WS-AUDIT-YEAR     PIC 9(4).
+           05 WS-AUDIT-MONTH    PIC 9(2).
+           05 WS-AUDIT-DAY      PIC 9(2).
+       01 WS-AUDIT-TIME         PIC 9(8).
+       01 WS-AUDIT-TIME-R REDEFINES WS-AUDIT-TIME.
+           05 WS-AUDIT-HOUR     PIC 9(2).
+           05 WS-AUDIT-MINUTE   PIC 9(2).
+           05 WS-AUDIT-SECOND   PIC 9(2).
+           05 WS-AUDIT-HSEC     PIC 9(2).
+
+       01 AUDIT-DETAIL-LINE.
+           05 AL-TIMESTAMP.
+               10 AL-YEAR       PIC 9(4).
+               10 FILLER        PIC X VALUE "-".
+               10 AL-MONTH      PIC 9(2).
+               10 FILLER        PIC X VALUE "-".
+               10 AL-DAY        PIC 9(2).
+               10 FILLER        PIC X VALUE " ".
+               10 AL-HOUR       PIC 9(2).
+               10 FILLER        PIC X VALUE ":".
+               10 AL-MINUTE     PIC 9(2).
+               10 FILLER        PIC X VALUE ":".
+               10 AL-SECOND     PIC 9(2).
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 AL-NUM1           PIC Z(4)9.
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 AL-OPERATION      PIC X.
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 AL-NUM2           PIC Z(4)9.
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 AL-RESULT         PIC Z(5)9.
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 AL-MODE           PIC X(1).
+           05 FILLER            PIC X(34) VALUE SPACES.
+
+       01 RESULT-DETAIL-LINE.
+           05 RD-NUM1           PIC Z(4)9.
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 RD-OPERATION      PIC X.
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 RD-NUM2           PIC Z(4)9.
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 RD-RESULT         PIC Z(5)9.
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 RD-STATUS         PIC X(20).
+           05 FILLER            PIC X(31) VALUE SPACES.
+
+       01 CONTROL-TOTAL-LINE.
+           05 FILLER            PIC X(25) VALUE
+                   "TRANSACTIONS PROCESSED: ".
+           05 CT-PROCESSED      PIC ZZZZ9.
+           05 FILLER            PIC X(50) VALUE SPACES.
+
+       01 REJECT-TOTAL-LINE.
+           05 FILLER            PIC X(25) VALUE
+                   "TRANSACTIONS REJECTED:  ".
+           05 CT-REJECTED       PIC ZZZZ9.
+           05 FILLER            PIC X(50) VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN-PARA.
+           DISPLAY "ENTER MODE (I)NTERACTIVE OR (B)ATCH: ".
+           ACCEPT WS-MODE.
+
+           OPEN EXTEND CALC-AUDIT-FILE.
+
+           IF BATCH-MODE
+               PERFORM BATCH-PARA
+           ELSE
+               PERFORM INTERACTIVE-PARA
+           END-IF.
+
+           CLOSE CALC-AUDIT-FILE.
+           STOP RUN.
+
+       INTERACTIVE-PARA.
            DISPLAY "ENTER OPERATION (+, -, *, /): ".
            ACCEPT OPERATION.
-           
+
+           PERFORM EDIT-INPUT.
+           IF INPUT-IS-VALID
+               PERFORM CALCULATE
+               PERFORM WRITE-AUDIT-LOG
+               IF RESULT > 1000
+                   DISPLAY "RESULT IS GREATER THAN 1000"
+               ELSE
+                   DISPLAY "RESULT IS LESS THAN OR EQUAL TO 1000"
+               END-IF
+           ELSE
+               DISPLAY "INVALID INPUT: " WS-EDIT-REASON
+           END-IF.
+
+       BATCH-PARA.
+           OPEN INPUT TRANSACTION-FILE
+                OUTPUT CALC-RESULTS-FILE.
+
+           PERFORM READ-TRANSACTION.
+           PERFORM PROCESS-TRANSACTION UNTIL WS-TXN-EOF = "Y".
+
+           MOVE WS-VALID-COUNT TO CT-PROCESSED.
+           WRITE RESULT-LINE FROM CONTROL-TOTAL-LINE.
+           MOVE WS-REJECT-COUNT TO CT-REJECTED.
+           WRITE RESULT-LINE FROM REJECT-TOTAL-LINE.
+
+           CLOSE TRANSACTION-FILE
+                 CALC-RESULTS-FILE.
+
+       READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END MOVE "Y" TO WS-TXN-EOF
+           END-READ.
+
+       PROCESS-TRANSACTION.
+           ADD 1 TO WS-TXN-COUNT.
+           MOVE TXN-NUM1 TO NUM1.
+           MOVE TXN-OPERATION TO OPERATION.
+           MOVE TXN-NUM2 TO NUM2.
+
+           PERFORM EDIT-INPUT.
+
+           MOVE NUM1 TO RD-NUM1.
+           MOVE OPERATION TO RD-OPERATION.
+           MOVE NUM2 TO RD-NUM2.
+
+           IF INPUT-IS-VALID
+               PERFORM CALCULATE
+               PERFORM WRITE-AUDIT-LOG
+               ADD 1 TO WS-VALID-COUNT
+               MOVE RESULT TO RD-RESULT
+               MOVE "OK" TO RD-STATUS
+           ELSE
+               ADD 1 TO WS-REJECT-COUNT
+               MOVE ZERO TO RD-RESULT
+               MOVE WS-EDIT-REASON TO RD-STATUS
+           END-IF.
+
+           WRITE RESULT-LINE FROM RESULT-DETAIL-LINE.
+           PERFORM READ-TRANSACTION.
+
+       EDIT-INPUT.
+           MOVE "Y" TO WS-VALID-SW.
+           MOVE SPACES TO WS-EDIT-REASON.
+
+           IF NUM1 NOT NUMERIC
+               MOVE "N" TO WS-VALID-SW
+               MOVE "NUM1 NOT NUMERIC" TO WS-EDIT-REASON
+           END-IF.
+
+           IF INPUT-IS-VALID AND NUM2 NOT NUMERIC
+               MOVE "N" TO WS-VALID-SW
+               MOVE "NUM2 NOT NUMERIC" TO WS-EDIT-REASON
+           END-IF.
+
+           IF INPUT-IS-VALID AND
+              (NUM1 < WS-MIN-OPERAND OR NUM1 > WS-MAX-OPERAND)
+               MOVE "N" TO WS-VALID-SW
+               MOVE "NUM1 OUT OF RANGE" TO WS-EDIT-REASON
+           END-IF.
+
+           IF INPUT-IS-VALID AND
+              (NUM2 < WS-MIN-OPERAND OR NUM2 > WS-MAX-OPERAND)
+               MOVE "N" TO WS-VALID-SW
+               MOVE "NUM2 OUT OF RANGE" TO WS-EDIT-REASON
+           END-IF.
+
+           IF INPUT-IS-VALID
+              AND OPERATION NOT = "+" AND OPERATION NOT = "-"
+              AND OPERATION NOT = "*" AND OPERATION NOT = "/"
+               MOVE "N" TO WS-VALID-SW
+               MOVE "INVALID OPERATION" TO WS-EDIT-REASON
+           END-IF.
+
+           IF INPUT-IS-VALID AND OPERATION = "/" AND NUM2 = ZERO
+               MOVE "N" TO WS-VALID-SW
+               MOVE "DIVIDE BY ZERO" TO WS-EDIT-REASON
+           END-IF.
+
+       CALCULATE.
            EVALUATE OPERATION
                WHEN "+"
                    ADD NUM1 TO NUM2 GIVING RESULT
@@ -30,11 +249,22 @@
                WHEN OTHER
                    DISPLAY "INVALID OPERATION"
            END-EVALUATE.
-           
-           IF RESULT > 1000
-               DISPLAY "RESULT IS GREATER THAN 1000"
-           ELSE
-               DISPLAY "RESULT IS LESS THAN OR EQUAL TO 1000"
-           END-IF.
-           
-           STOP RUN.
\ No newline at end of file
+
+       WRITE-AUDIT-LOG.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+
+           MOVE WS-AUDIT-YEAR   TO AL-YEAR.
+           MOVE WS-AUDIT-MONTH  TO AL-MONTH.
+           MOVE WS-AUDIT-DAY    TO AL-DAY.
+           MOVE WS-AUDIT-HOUR   TO AL-HOUR.
+           MOVE WS-AUDIT-MINUTE TO AL-MINUTE.
+           MOVE WS-AUDIT-SECOND TO AL-SECOND.
+
+           MOVE NUM1      TO AL-NUM1.
+           MOVE OPERATION TO AL-OPERATION.
+           MOVE NUM2      TO AL-NUM2.
+           MOVE RESULT    TO AL-RESULT.
+           MOVE WS-MODE   TO AL-MODE.
+
+           WRITE AUDIT-LINE FROM AUDIT-DETAIL-LINE.
