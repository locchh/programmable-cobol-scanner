@@ -12,32 +12,124 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT EMPLOYEE-FILE ASSIGN TO "EMPLOYEE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-REC-ID
+               FILE STATUS IS EMP-FILE-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO "EMPSORT.WRK".
+           SELECT SORTED-EMPLOYEE-FILE ASSIGN TO "EMPLOYEE.SRT"
                ORGANIZATION IS SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS FILE-STATUS.
            SELECT REPORT-FILE ASSIGN TO "REPORT.OUT"
                ORGANIZATION IS SEQUENTIAL.
+           SELECT DEPT-FILE ASSIGN TO "DEPT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS DEPT-FILE-STATUS.
+           SELECT SORT-DEPT-WORK-FILE ASSIGN TO "DEPTSORT.WRK".
+           SELECT SORTED-DEPT-FILE ASSIGN TO "DEPT.SRT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS SORTED-DEPT-FILE-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCEPTION.OUT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "COMPLEX.CKP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+           SELECT PAYROLL-TOTALS-FILE ASSIGN TO "PAYROLL.TOT"
+               ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD EMPLOYEE-FILE
            LABEL RECORDS ARE STANDARD.
        01 EMPLOYEE-RECORD.
-           05 EMPLOYEE-ID       PIC 9(5).
-           05 EMPLOYEE-NAME     PIC X(20).
-           05 EMPLOYEE-DEPT     PIC X(10).
-           05 EMPLOYEE-SALARY   PIC 9(7)V99.
+           05 EMP-REC-ID        PIC 9(5).
+           05 EMP-REC-NAME      PIC X(20).
+           05 EMP-REC-DEPT      PIC X(10).
+           05 EMP-REC-SALARY    PIC 9(7)V99.
            05 FILLER            PIC X(36).
 
+       SD SORT-WORK-FILE.
+       01 SORT-EMPLOYEE-RECORD.
+           05 SW-ID              PIC 9(5).
+           05 SW-NAME             PIC X(20).
+           05 SW-DEPT             PIC X(10).
+           05 SW-SALARY           PIC 9(7)V99.
+           05 FILLER              PIC X(36).
+
+       FD SORTED-EMPLOYEE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 SORTED-EMPLOYEE-RECORD PIC X(80).
+
        FD REPORT-FILE
            LABEL RECORDS ARE STANDARD.
-       01 REPORT-LINE           PIC X(80).
+       01 REPORT-LINE           PIC X(99).
+
+       FD DEPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 DEPT-RECORD.
+           05 DEPT-REC-ID       PIC 9(3).
+           05 DEPT-REC-NAME     PIC X(15).
+           05 DEPT-REC-MANAGER  PIC X(20).
+           05 DEPT-REC-BUDGET   PIC 9(7)V99.
+           05 FILLER            PIC X(02).
+
+       SD SORT-DEPT-WORK-FILE.
+       01 SORT-DEPT-RECORD.
+           05 SDW-ID             PIC 9(3).
+           05 SDW-NAME            PIC X(15).
+           05 SDW-MANAGER         PIC X(20).
+           05 SDW-BUDGET          PIC 9(7)V99.
+           05 FILLER              PIC X(02).
+
+       FD SORTED-DEPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 SORTED-DEPT-RECORD.
+           05 SDF-ID             PIC 9(3).
+           05 SDF-NAME            PIC X(15).
+           05 SDF-MANAGER         PIC X(20).
+           05 SDF-BUDGET          PIC 9(7)V99.
+           05 FILLER              PIC X(02).
+
+       FD EXCEPTION-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 EXCEPTION-LINE        PIC X(81).
+
+       FD CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-LAST-SEQUENCE-NO PIC 9(7).
+           05 CKPT-TOTAL-SALARY     PIC 9(9)V99.
+           05 CKPT-EMPLOYEE-COUNT   PIC 9(5).
+           05 CKPT-DEPT-SUB-SALARY  PIC 9(9)V99.
+           05 CKPT-DEPT-SUB-COUNT   PIC 9(5).
+           05 CKPT-PREV-DEPT        PIC X(3).
+           05 CKPT-FIRST-EMP-SW     PIC X.
+           05 CKPT-DEPT-ACTUAL-TABLE.
+               10 CKPT-DEPT-ACTUAL OCCURS 50 TIMES PIC 9(9)V99.
+
+       FD PAYROLL-TOTALS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 PAYROLL-TOTALS-RECORD.
+           05 PT-TOTAL-SALARY   PIC 9(9)V99.
 
        WORKING-STORAGE SECTION.
+       01 EMPLOYEE-WORK-RECORD.
+           05 EMPLOYEE-ID       PIC 9(5).
+           05 EMPLOYEE-NAME     PIC X(20).
+           05 EMPLOYEE-DEPT     PIC X(10).
+           05 EMPLOYEE-SALARY   PIC 9(7)V99.
+           05 FILLER            PIC X(36).
+
        01 FILE-STATUS           PIC XX VALUE SPACES.
+       01 DEPT-FILE-STATUS      PIC XX VALUE SPACES.
+       01 SORTED-DEPT-FILE-STATUS PIC XX VALUE SPACES.
+       01 EMP-FILE-STATUS       PIC XX VALUE SPACES.
        01 WS-EOF                PIC X VALUE "N".
+       01 WS-DEPT-EOF           PIC X VALUE "N".
        01 WS-TOTAL-SALARY       PIC 9(9)V99 VALUE ZERO.
        01 WS-EMPLOYEE-COUNT     PIC 9(5) VALUE ZERO.
+       01 WS-DEPT-COUNT         PIC 9(3) VALUE ZERO.
 
        01 HEADER-1.
            05 FILLER            PIC X(20) VALUE "EMPLOYEE REPORT".
@@ -46,12 +138,15 @@
        01 HEADER-2.
            05 FILLER            PIC X(5) VALUE "ID".
            05 FILLER            PIC X(3) VALUE SPACES.
-           05 FILLER            PIC X(10) VALUE "NAME".
+           05 FILLER            PIC X(20) VALUE "NAME".
            05 FILLER            PIC X(3) VALUE SPACES.
            05 FILLER            PIC X(10) VALUE "DEPARTMENT".
            05 FILLER            PIC X(3) VALUE SPACES.
+           05 FILLER            PIC X(15) VALUE "DEPT NAME".
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 FILLER            PIC X(20) VALUE "DEPT MANAGER".
+           05 FILLER            PIC X(3) VALUE SPACES.
            05 FILLER            PIC X(10) VALUE "SALARY".
-           05 FILLER            PIC X(36) VALUE SPACES.
 
        01 DETAIL-LINE.
            05 DL-ID             PIC 9(5).
@@ -60,8 +155,22 @@
            05 FILLER            PIC X(3) VALUE SPACES.
            05 DL-DEPT           PIC X(10).
            05 FILLER            PIC X(3) VALUE SPACES.
+           05 DL-DEPT-NAME      PIC X(15).
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 DL-DEPT-MGR       PIC X(20).
+           05 FILLER            PIC X(3) VALUE SPACES.
            05 DL-SALARY         PIC $$$,$$$,$$9.99.
-           05 FILLER            PIC X(16) VALUE SPACES.
+
+       01 SUBTOTAL-LINE.
+           05 FILLER            PIC X(15) VALUE "  DEPT SUBTOTAL".
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 SL-DEPT-NAME      PIC X(15).
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 FILLER            PIC X(7) VALUE "COUNT: ".
+           05 SL-COUNT          PIC ZZ,ZZ9.
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 FILLER            PIC X(8) VALUE "SALARY: ".
+           05 SL-SALARY         PIC $$$,$$$,$$9.99.
 
        01 TOTAL-LINE.
            05 FILLER            PIC X(20) VALUE "TOTAL SALARY: ".
@@ -71,78 +180,370 @@
            05 TL-COUNT          PIC ZZ,ZZ9.
            05 FILLER            PIC X(15) VALUE SPACES.
 
+       01 RECON-HEADER-1.
+           05 FILLER            PIC X(40) VALUE
+               "BUDGET VS ACTUAL RECONCILIATION".
+           05 FILLER            PIC X(40) VALUE SPACES.
+
+       01 RECON-HEADER-2.
+           05 FILLER            PIC X(15) VALUE "DEPARTMENT".
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 FILLER            PIC X(12) VALUE "BUDGET".
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 FILLER            PIC X(12) VALUE "ACTUAL".
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 FILLER            PIC X(6) VALUE "PCT".
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 FILLER            PIC X(10) VALUE "FLAG".
+
+       01 RECON-LINE.
+           05 RL-DEPT-NAME       PIC X(15).
+           05 FILLER             PIC X(3) VALUE SPACES.
+           05 RL-BUDGET          PIC $$,$$$,$$9.99.
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 RL-ACTUAL          PIC $$,$$$,$$9.99.
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 RL-PERCENT         PIC ZZZ9.99.
+           05 FILLER             PIC X(1) VALUE "%".
+           05 FILLER             PIC X(3) VALUE SPACES.
+           05 RL-FLAG            PIC X(20).
+
        01 DEPARTMENT-TABLE.
-           05 DEPT-ENTRY OCCURS 5 TIMES INDEXED BY DEPT-IDX.
+           05 DEPT-ENTRY OCCURS 1 TO 50 TIMES
+               DEPENDING ON WS-DEPT-COUNT
+               ASCENDING KEY IS DEPT-ID-ALPHA
+               INDEXED BY DEPT-IDX.
                10 DEPT-ID       PIC 9(3).
+               10 DEPT-ID-ALPHA REDEFINES DEPT-ID PIC X(3).
                10 DEPT-NAME     PIC X(15).
                10 DEPT-MANAGER  PIC X(20).
                10 DEPT-BUDGET   PIC 9(7)V99.
 
+       01 WS-EMPLOYEE-DEPT-KEY  PIC X(3).
+       01 WS-DEPT-FOUND         PIC X VALUE "N".
+           88 DEPT-WAS-FOUND    VALUE "Y".
+       01 WS-PREV-DEPT          PIC X(3) VALUE SPACES.
+       01 WS-FIRST-EMPLOYEE     PIC X VALUE "Y".
+       01 WS-DEPT-SUB-SALARY    PIC 9(9)V99 VALUE ZERO.
+       01 WS-DEPT-SUB-COUNT     PIC 9(5) VALUE ZERO.
+       01 WS-EXCEPTION-COUNT    PIC 9(5) VALUE ZERO.
+       01 WS-CURRENT-DEPT-IDX   PIC 9(3) VALUE ZERO.
+       01 CKPT-FILE-STATUS      PIC XX VALUE SPACES.
+       01 WS-RUN-MODE           PIC X VALUE "N".
+           88 RESTART-RUN       VALUE "R".
+           88 LOOKUP-RUN        VALUE "L".
+       01 WS-LOOKUP-ID          PIC 9(5).
+       01 WS-LOOKUP-CONFIRM     PIC X.
+       01 WS-RESTART-SEQ        PIC 9(7) VALUE ZERO.
+       01 WS-RECORD-SEQ         PIC 9(7) VALUE ZERO.
+       01 WS-CKPT-INTERVAL      PIC 9(5) VALUE 100.
+       01 WS-CKPT-SINCE-LAST    PIC 9(5) VALUE ZERO.
+       01 WS-RECON-IDX          PIC 9(3) VALUE ZERO.
+       01 WS-RECON-PERCENT      PIC 999V99 VALUE ZERO.
+
+       01 DEPT-ACTUAL-TABLE.
+           05 DEPT-ACTUAL-SALARY OCCURS 50 TIMES PIC 9(9)V99 VALUE ZERO.
+
+       01 EXCEPTION-RECORD.
+           05 EX-ID             PIC 9(5).
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 EX-NAME           PIC X(20).
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 EX-DEPT           PIC X(10).
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 EX-REASON-CODE    PIC X(4).
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 EX-REASON-TEXT    PIC X(30).
+
        PROCEDURE DIVISION.
        MAIN-PARA.
+           DISPLAY "ENTER RUN MODE (N=NORMAL, R=RESTART, L=LOOKUP): ".
+           ACCEPT WS-RUN-MODE.
+
+           IF LOOKUP-RUN
+               PERFORM LOOKUP-EMPLOYEE-MODE
+               STOP RUN
+           END-IF.
+
            PERFORM INITIALIZE-DEPT-TABLE.
-           OPEN INPUT EMPLOYEE-FILE
-                OUTPUT REPORT-FILE.
+
+           IF RESTART-RUN
+               PERFORM LOAD-CHECKPOINT
+           END-IF.
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-DEPT
+               ON DESCENDING KEY SW-SALARY
+               USING EMPLOYEE-FILE
+               GIVING SORTED-EMPLOYEE-FILE.
+
+           OPEN INPUT SORTED-EMPLOYEE-FILE.
 
            IF FILE-STATUS NOT = "00"
                DISPLAY "ERROR OPENING FILE: " FILE-STATUS
                STOP RUN
            END-IF.
 
-           WRITE REPORT-LINE FROM HEADER-1.
-           WRITE REPORT-LINE FROM HEADER-2.
+           IF RESTART-RUN
+               OPEN EXTEND REPORT-FILE
+               OPEN EXTEND EXCEPTION-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+               WRITE REPORT-LINE FROM HEADER-1
+               WRITE REPORT-LINE FROM HEADER-2
+           END-IF.
 
            PERFORM READ-EMPLOYEE.
            PERFORM PROCESS-EMPLOYEE UNTIL WS-EOF = "Y".
 
+           IF WS-FIRST-EMPLOYEE NOT = "Y"
+               PERFORM WRITE-DEPT-SUBTOTAL
+           END-IF.
+
            MOVE WS-TOTAL-SALARY TO TL-TOTAL.
            MOVE WS-EMPLOYEE-COUNT TO TL-COUNT.
            WRITE REPORT-LINE FROM TOTAL-LINE.
 
-           CLOSE EMPLOYEE-FILE
-                 REPORT-FILE.
+           WRITE REPORT-LINE FROM RECON-HEADER-1.
+           WRITE REPORT-LINE FROM RECON-HEADER-2.
+           PERFORM WRITE-RECON-LINE
+               VARYING WS-RECON-IDX FROM 1 BY 1
+               UNTIL WS-RECON-IDX > WS-DEPT-COUNT.
+
+           CLOSE SORTED-EMPLOYEE-FILE
+                 REPORT-FILE
+                 EXCEPTION-FILE.
+
+           PERFORM CLEAR-CHECKPOINT.
+           PERFORM WRITE-PAYROLL-TOTALS.
            STOP RUN.
 
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE ZERO TO WS-RESTART-SEQ
+                   NOT AT END
+                       MOVE CKPT-LAST-SEQUENCE-NO TO WS-RESTART-SEQ
+                       MOVE CKPT-TOTAL-SALARY    TO WS-TOTAL-SALARY
+                       MOVE CKPT-EMPLOYEE-COUNT  TO WS-EMPLOYEE-COUNT
+                       MOVE CKPT-DEPT-SUB-SALARY TO WS-DEPT-SUB-SALARY
+                       MOVE CKPT-DEPT-SUB-COUNT  TO WS-DEPT-SUB-COUNT
+                       MOVE CKPT-PREV-DEPT       TO WS-PREV-DEPT
+                       MOVE CKPT-FIRST-EMP-SW    TO WS-FIRST-EMPLOYEE
+                       MOVE CKPT-DEPT-ACTUAL-TABLE TO DEPT-ACTUAL-TABLE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE ZERO TO WS-RESTART-SEQ
+           END-IF.
+
+           DISPLAY "RESTARTING AFTER RECORD NUMBER: " WS-RESTART-SEQ.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-RECORD-SEQ       TO CKPT-LAST-SEQUENCE-NO.
+           MOVE WS-TOTAL-SALARY     TO CKPT-TOTAL-SALARY.
+           MOVE WS-EMPLOYEE-COUNT   TO CKPT-EMPLOYEE-COUNT.
+           MOVE WS-DEPT-SUB-SALARY  TO CKPT-DEPT-SUB-SALARY.
+           MOVE WS-DEPT-SUB-COUNT   TO CKPT-DEPT-SUB-COUNT.
+           MOVE WS-PREV-DEPT        TO CKPT-PREV-DEPT.
+           MOVE WS-FIRST-EMPLOYEE   TO CKPT-FIRST-EMP-SW.
+           MOVE DEPT-ACTUAL-TABLE   TO CKPT-DEPT-ACTUAL-TABLE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+           MOVE ZERO TO WS-CKPT-SINCE-LAST.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-PAYROLL-TOTALS.
+           OPEN OUTPUT PAYROLL-TOTALS-FILE.
+           MOVE WS-TOTAL-SALARY TO PT-TOTAL-SALARY.
+           WRITE PAYROLL-TOTALS-RECORD.
+           CLOSE PAYROLL-TOTALS-FILE.
+
        INITIALIZE-DEPT-TABLE.
-           MOVE 100 TO DEPT-ID (1).
-           MOVE "ENGINEERING" TO DEPT-NAME (1).
-           MOVE "JOHN SMITH" TO DEPT-MANAGER (1).
-           MOVE 1000000.00 TO DEPT-BUDGET (1).
-
-           MOVE 200 TO DEPT-ID (2).
-           MOVE "MARKETING" TO DEPT-NAME (2).
-           MOVE "JANE DOE" TO DEPT-MANAGER (2).
-           MOVE 750000.00 TO DEPT-BUDGET (2).
-
-           MOVE 300 TO DEPT-ID (3).
-           MOVE "FINANCE" TO DEPT-NAME (3).
-           MOVE "BOB JOHNSON" TO DEPT-MANAGER (3).
-           MOVE 500000.00 TO DEPT-BUDGET (3).
-
-           MOVE 400 TO DEPT-ID (4).
-           MOVE "HR" TO DEPT-NAME (4).
-           MOVE "ALICE BROWN" TO DEPT-MANAGER (4).
-           MOVE 300000.00 TO DEPT-BUDGET (4).
-
-           MOVE 500 TO DEPT-ID (5).
-           MOVE "OPERATIONS" TO DEPT-NAME (5).
-           MOVE "CHARLIE GREEN" TO DEPT-MANAGER (5).
-           MOVE 1200000.00 TO DEPT-BUDGET (5).
+           SORT SORT-DEPT-WORK-FILE
+               ON ASCENDING KEY SDW-ID
+               USING DEPT-FILE
+               GIVING SORTED-DEPT-FILE.
+
+           OPEN INPUT SORTED-DEPT-FILE.
+           IF SORTED-DEPT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING SORTED DEPT FILE: "
+                   SORTED-DEPT-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM READ-DEPT-RECORD.
+           PERFORM LOAD-DEPT-ENTRY UNTIL WS-DEPT-EOF = "Y".
+
+           CLOSE SORTED-DEPT-FILE.
+
+       READ-DEPT-RECORD.
+           READ SORTED-DEPT-FILE
+               AT END MOVE "Y" TO WS-DEPT-EOF
+           END-READ.
+
+       LOAD-DEPT-ENTRY.
+           ADD 1 TO WS-DEPT-COUNT.
+           IF WS-DEPT-COUNT > 50
+               DISPLAY "DEPARTMENT TABLE OVERFLOW - OVER 50 DEPTS"
+               STOP RUN
+           END-IF.
+           MOVE SDF-ID      TO DEPT-ID (WS-DEPT-COUNT).
+           MOVE SDF-NAME    TO DEPT-NAME (WS-DEPT-COUNT).
+           MOVE SDF-MANAGER TO DEPT-MANAGER (WS-DEPT-COUNT).
+           MOVE SDF-BUDGET  TO DEPT-BUDGET (WS-DEPT-COUNT).
+
+           PERFORM READ-DEPT-RECORD.
 
        READ-EMPLOYEE.
-           READ EMPLOYEE-FILE
+           READ SORTED-EMPLOYEE-FILE INTO EMPLOYEE-WORK-RECORD
                AT END MOVE "Y" TO WS-EOF
            END-READ.
 
+           IF WS-EOF NOT = "Y"
+               ADD 1 TO WS-RECORD-SEQ
+           END-IF.
+
        PROCESS-EMPLOYEE.
-           ADD 1 TO WS-EMPLOYEE-COUNT.
-           ADD EMPLOYEE-SALARY TO WS-TOTAL-SALARY.
+           IF RESTART-RUN AND WS-RECORD-SEQ NOT > WS-RESTART-SEQ
+               CONTINUE
+           ELSE
+               MOVE EMPLOYEE-DEPT(1:3) TO WS-EMPLOYEE-DEPT-KEY
+               PERFORM LOOKUP-DEPARTMENT
+               SET WS-CURRENT-DEPT-IDX TO DEPT-IDX
+
+               IF NOT DEPT-WAS-FOUND
+                   PERFORM WRITE-EXCEPTION-RECORD
+               ELSE
+                   IF WS-FIRST-EMPLOYEE = "Y"
+                       MOVE "N" TO WS-FIRST-EMPLOYEE
+                       MOVE WS-EMPLOYEE-DEPT-KEY TO WS-PREV-DEPT
+                   ELSE
+                       IF WS-EMPLOYEE-DEPT-KEY NOT = WS-PREV-DEPT
+                           PERFORM WRITE-DEPT-SUBTOTAL
+                           MOVE WS-EMPLOYEE-DEPT-KEY TO WS-PREV-DEPT
+                       END-IF
+                   END-IF
+
+                   ADD 1 TO WS-EMPLOYEE-COUNT
+                   ADD 1 TO WS-DEPT-SUB-COUNT
+                   ADD EMPLOYEE-SALARY TO WS-TOTAL-SALARY
+                   ADD EMPLOYEE-SALARY TO WS-DEPT-SUB-SALARY
+                   ADD EMPLOYEE-SALARY TO
+                       DEPT-ACTUAL-SALARY (WS-CURRENT-DEPT-IDX)
+
+                   MOVE EMPLOYEE-ID TO DL-ID
+                   MOVE EMPLOYEE-NAME TO DL-NAME
+                   MOVE EMPLOYEE-DEPT TO DL-DEPT
+                   MOVE EMPLOYEE-SALARY TO DL-SALARY
+                   MOVE DEPT-NAME (WS-CURRENT-DEPT-IDX)
+                       TO DL-DEPT-NAME
+                   MOVE DEPT-MANAGER (WS-CURRENT-DEPT-IDX)
+                       TO DL-DEPT-MGR
+
+                   WRITE REPORT-LINE FROM DETAIL-LINE
+               END-IF
+
+               ADD 1 TO WS-CKPT-SINCE-LAST
+               IF WS-CKPT-SINCE-LAST >= WS-CKPT-INTERVAL
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+           END-IF.
+
+           PERFORM READ-EMPLOYEE.
+
+       WRITE-RECON-LINE.
+           MOVE DEPT-NAME (WS-RECON-IDX) TO RL-DEPT-NAME.
+           MOVE DEPT-BUDGET (WS-RECON-IDX) TO RL-BUDGET.
+           MOVE DEPT-ACTUAL-SALARY (WS-RECON-IDX) TO RL-ACTUAL.
+
+           IF DEPT-BUDGET (WS-RECON-IDX) = ZERO
+               MOVE ZERO TO WS-RECON-PERCENT
+           ELSE
+               COMPUTE WS-RECON-PERCENT ROUNDED =
+                   (DEPT-ACTUAL-SALARY (WS-RECON-IDX) /
+                    DEPT-BUDGET (WS-RECON-IDX)) * 100
+           END-IF.
 
-           MOVE EMPLOYEE-ID TO DL-ID.
-           MOVE EMPLOYEE-NAME TO DL-NAME.
-           MOVE EMPLOYEE-DEPT TO DL-DEPT.
-           MOVE EMPLOYEE-SALARY TO DL-SALARY.
+           MOVE WS-RECON-PERCENT TO RL-PERCENT.
 
-           WRITE REPORT-LINE FROM DETAIL-LINE.
+           IF WS-RECON-PERCENT > 100
+               MOVE "*** OVER BUDGET ***" TO RL-FLAG
+           ELSE
+               MOVE SPACES TO RL-FLAG
+           END-IF.
+
+           WRITE REPORT-LINE FROM RECON-LINE.
+
+       WRITE-EXCEPTION-RECORD.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           MOVE EMPLOYEE-ID TO EX-ID.
+           MOVE EMPLOYEE-NAME TO EX-NAME.
+           MOVE EMPLOYEE-DEPT TO EX-DEPT.
+           MOVE "E001" TO EX-REASON-CODE.
+           MOVE "DEPARTMENT CODE NOT FOUND" TO EX-REASON-TEXT.
+           WRITE EXCEPTION-LINE FROM EXCEPTION-RECORD.
+
+       LOOKUP-DEPARTMENT.
+           SET DEPT-IDX TO 1.
+           MOVE "N" TO WS-DEPT-FOUND.
+           SEARCH ALL DEPT-ENTRY
+               AT END
+                   MOVE "N" TO WS-DEPT-FOUND
+               WHEN DEPT-ID-ALPHA (DEPT-IDX) = WS-EMPLOYEE-DEPT-KEY
+                   MOVE "Y" TO WS-DEPT-FOUND
+           END-SEARCH.
+
+       WRITE-DEPT-SUBTOTAL.
+           MOVE SPACES TO SL-DEPT-NAME.
+           SET DEPT-IDX TO 1.
+           SEARCH ALL DEPT-ENTRY
+               AT END
+                   MOVE "UNKNOWN DEPT" TO SL-DEPT-NAME
+               WHEN DEPT-ID-ALPHA (DEPT-IDX) = WS-PREV-DEPT
+                   MOVE DEPT-NAME (DEPT-IDX) TO SL-DEPT-NAME
+           END-SEARCH.
+
+           MOVE WS-DEPT-SUB-COUNT TO SL-COUNT.
+           MOVE WS-DEPT-SUB-SALARY TO SL-SALARY.
+           WRITE REPORT-LINE FROM SUBTOTAL-LINE.
+
+           MOVE ZERO TO WS-DEPT-SUB-COUNT.
+           MOVE ZERO TO WS-DEPT-SUB-SALARY.
+
+       LOOKUP-EMPLOYEE-MODE.
+           DISPLAY "ENTER EMPLOYEE ID TO LOOK UP: ".
+           ACCEPT WS-LOOKUP-ID.
+           MOVE WS-LOOKUP-ID TO EMP-REC-ID.
+
+           OPEN I-O EMPLOYEE-FILE.
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   DISPLAY "EMPLOYEE NOT FOUND: " WS-LOOKUP-ID
+           END-READ.
+
+           IF EMP-FILE-STATUS = "00"
+               DISPLAY "ID: " EMP-REC-ID
+                       " NAME: " EMP-REC-NAME
+                       " DEPT: " EMP-REC-DEPT
+                       " SALARY: " EMP-REC-SALARY
+               DISPLAY "CORRECT THIS RECORD? (Y/N): "
+               ACCEPT WS-LOOKUP-CONFIRM
+               IF WS-LOOKUP-CONFIRM = "Y"
+                   DISPLAY "ENTER NEW SALARY: "
+                   ACCEPT EMP-REC-SALARY
+                   REWRITE EMPLOYEE-RECORD
+                       INVALID KEY
+                           DISPLAY "REWRITE FAILED: " EMP-FILE-STATUS
+                   END-REWRITE
+               END-IF
+           END-IF.
 
-           PERFORM READ-EMPLOYEE.
\ No newline at end of file
+           CLOSE EMPLOYEE-FILE.
