@@ -9,10 +9,19 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT SALES-FILE ASSIGN TO "SALES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SALES-ID
+               FILE STATUS IS SALES-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "SALES.RPT"
                ORGANIZATION IS SEQUENTIAL.
-           SELECT REPORT-FILE ASSIGN TO "REPORT.OUT"
+           SELECT SALES-TOTALS-FILE ASSIGN TO "SALES.TOT"
                ORGANIZATION IS SEQUENTIAL.
-       
+           SELECT SALES-REJECTS-FILE ASSIGN TO "SALES-REJECTS.OUT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT QUOTA-FILE ASSIGN TO "QUOTA.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD SALES-FILE
@@ -21,17 +30,68 @@
            05 SALES-ID         PIC 9(5).
            05 SALES-PERSON     PIC X(20).
            05 SALES-AMOUNT     PIC 9(7)V99.
+           05 SALES-AMOUNT-ALPHA REDEFINES SALES-AMOUNT PIC X(9).
            05 SALES-DATE       PIC X(10).
-       
+
        FD REPORT-FILE
            LABEL RECORDS ARE STANDARD.
        01 REPORT-LINE          PIC X(80).
+
+       FD SALES-TOTALS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 SALES-TOTALS-RECORD.
+           05 ST-TOTAL-SALES   PIC 9(9)V99.
+
+       FD SALES-REJECTS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 REJECT-LINE          PIC X(92).
+
+       FD QUOTA-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 QUOTA-RECORD.
+           05 QUOTA-PERSON      PIC X(20).
+           05 QUOTA-PERIOD      PIC X(7).
+           05 QUOTA-AMOUNT      PIC 9(9)V99.
        
        WORKING-STORAGE SECTION.
        01 WS-EOF               PIC X VALUE "N".
+       01 SALES-FILE-STATUS    PIC XX VALUE SPACES.
+       01 WS-RUN-MODE          PIC X VALUE "N".
+           88 LOOKUP-RUN       VALUE "L".
+       01 WS-LOOKUP-ID         PIC 9(5).
+       01 WS-LOOKUP-CONFIRM    PIC X.
        01 WS-TOTAL-SALES       PIC 9(9)V99 VALUE 0.
        01 WS-RECORD-COUNT      PIC 9(5) VALUE 0.
-       
+       01 WS-TOTAL-COMMISSION  PIC 9(9)V99 VALUE 0.
+       01 WS-COMMISSION-AMT    PIC 9(7)V99 VALUE 0.
+       01 WS-FROM-DATE         PIC X(10) VALUE SPACES.
+       01 WS-TO-DATE           PIC X(10) VALUE SPACES.
+
+       01 WS-VALID-SW          PIC X VALUE "Y".
+           88 RECORD-IS-VALID  VALUE "Y".
+       01 WS-REJECT-REASON     PIC X(30) VALUE SPACES.
+       01 WS-REJECT-COUNT      PIC 9(5) VALUE 0.
+
+       01 WS-DATE-EDIT-ALPHA   PIC X(10).
+       01 WS-DATE-EDIT REDEFINES WS-DATE-EDIT-ALPHA.
+           05 WS-DATE-YEAR     PIC 9(4).
+           05 WS-DATE-DASH1    PIC X.
+           05 WS-DATE-MONTH    PIC 9(2).
+           05 WS-DATE-DASH2    PIC X.
+           05 WS-DATE-DAY      PIC 9(2).
+
+       01 REJECT-RECORD.
+           05 REJ-ID           PIC 9(5).
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 REJ-PERSON       PIC X(20).
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 REJ-AMOUNT-RAW   PIC X(9).
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 REJ-DATE         PIC X(10).
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 REJ-REASON       PIC X(30).
+           05 FILLER           PIC X(6) VALUE SPACES.
+
        01 HEADER-1.
            05 FILLER           PIC X(20) VALUE "SALES REPORT".
            05 FILLER           PIC X(60) VALUE SPACES.
@@ -44,7 +104,9 @@
            05 FILLER           PIC X(10) VALUE "AMOUNT".
            05 FILLER           PIC X(3) VALUE SPACES.
            05 FILLER           PIC X(10) VALUE "DATE".
-           05 FILLER           PIC X(26) VALUE SPACES.
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 FILLER           PIC X(10) VALUE "COMMISSION".
+           05 FILLER           PIC X(13) VALUE SPACES.
        
        01 DETAIL-LINE.
            05 DL-ID            PIC 9(5).
@@ -54,44 +116,397 @@
            05 DL-AMOUNT        PIC $$$,$$$,$$9.99.
            05 FILLER           PIC X(3) VALUE SPACES.
            05 DL-DATE          PIC X(10).
-           05 FILLER           PIC X(16) VALUE SPACES.
-       
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 DL-COMMISSION    PIC $$$,$$9.99.
+
        01 TOTAL-LINE.
            05 FILLER           PIC X(20) VALUE "TOTAL SALES: ".
            05 TL-TOTAL         PIC $$$,$$$,$$9.99.
            05 FILLER           PIC X(48) VALUE SPACES.
-       
+
+       01 COMMISSION-TOTAL-LINE.
+           05 FILLER           PIC X(20) VALUE "TOTAL COMMISSION: ".
+           05 TL-COMMISSION    PIC $$$,$$$,$$9.99.
+           05 FILLER           PIC X(48) VALUE SPACES.
+
+       01 COMMISSION-TABLE.
+           05 COMM-TIER OCCURS 4 TIMES INDEXED BY COMM-IDX.
+               10 COMM-MAX-AMOUNT  PIC 9(7)V99.
+               10 COMM-RATE        PIC V999.
+
+       01 RANKING-HEADER-1.
+           05 FILLER           PIC X(30) VALUE "TOP PERFORMER RANKING".
+           05 FILLER           PIC X(50) VALUE SPACES.
+
+       01 RANKING-HEADER-2.
+           05 FILLER           PIC X(6) VALUE "RANK".
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 FILLER           PIC X(20) VALUE "SALESPERSON".
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 FILLER           PIC X(15) VALUE "TOTAL SALES".
+           05 FILLER           PIC X(34) VALUE SPACES.
+
+       01 RANK-LINE.
+           05 RL-RANK          PIC Z9.
+           05 FILLER           PIC X(6) VALUE SPACES.
+           05 RL-NAME           PIC X(20).
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 RL-TOTAL          PIC $$$,$$$,$$9.99.
+           05 FILLER           PIC X(31) VALUE SPACES.
+
+       01 SALESPERSON-TABLE.
+           05 SP-ENTRY OCCURS 1 TO 200 TIMES DEPENDING ON WS-SP-COUNT
+                       INDEXED BY SP-IDX.
+               10 SP-NAME       PIC X(20).
+               10 SP-TOTAL      PIC 9(9)V99.
+
+       01 WS-SP-COUNT           PIC 9(3) VALUE 0.
+       01 WS-SP-FOUND           PIC X VALUE "N".
+           88 SP-WAS-FOUND      VALUE "Y".
+       01 WS-TOP-N              PIC 9(3) VALUE 5.
+       01 WS-RANK-COUNT         PIC 9(3).
+       01 WS-BUBBLE-IDX         PIC 9(3).
+       01 WS-BUBBLE-LIMIT       PIC 9(3).
+       01 WS-SWAP-SW            PIC X VALUE "N".
+           88 A-SWAP-OCCURRED   VALUE "Y".
+       01 SP-TEMP-NAME          PIC X(20).
+       01 SP-TEMP-TOTAL         PIC 9(9)V99.
+
+       01 QUOTA-RECON-HEADER-1.
+           05 FILLER           PIC X(25) VALUE "SALES VS QUOTA RECON".
+           05 FILLER           PIC X(55) VALUE SPACES.
+
+       01 QUOTA-RECON-HEADER-2.
+           05 FILLER           PIC X(20) VALUE "SALESPERSON".
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 FILLER           PIC X(10) VALUE "ACTUAL".
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 FILLER           PIC X(10) VALUE "QUOTA".
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 FILLER           PIC X(11) VALUE "VARIANCE".
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 FILLER           PIC X(11) VALUE "STATUS".
+           05 FILLER           PIC X(10) VALUE SPACES.
+
+       01 QUOTA-RECON-LINE.
+           05 QR-NAME           PIC X(20).
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 QR-ACTUAL         PIC $$$,$$9.99.
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 QR-QUOTA          PIC $$$,$$9.99.
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 QR-VARIANCE       PIC $$$,$$9.99-.
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 QR-STATUS         PIC X(11).
+           05 FILLER            PIC X(10) VALUE SPACES.
+
+       01 QUOTA-TABLE.
+           05 QUOTA-ENTRY OCCURS 1 TO 200 TIMES
+                       DEPENDING ON WS-QUOTA-COUNT
+                       INDEXED BY QUOTA-IDX.
+               10 QT-PERSON      PIC X(20).
+               10 QT-PERIOD      PIC X(7).
+               10 QT-AMOUNT      PIC 9(9)V99.
+
+       01 WS-QUOTA-COUNT        PIC 9(3) VALUE 0.
+       01 WS-QUOTA-EOF          PIC X VALUE "N".
+       01 WS-QUOTA-FOUND        PIC X VALUE "N".
+           88 QUOTA-WAS-FOUND   VALUE "Y".
+       01 WS-CURRENT-QUOTA-IDX  PIC 9(3).
+       01 WS-QR-IDX             PIC 9(3).
+       01 WS-QUOTA-VARIANCE     PIC S9(9)V99.
+       01 WS-QUOTA-PERIOD       PIC X(7) VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN-PARA.
+           DISPLAY "ENTER RUN MODE (N=NORMAL, L=LOOKUP): ".
+           ACCEPT WS-RUN-MODE.
+
+           IF LOOKUP-RUN
+               PERFORM LOOKUP-SALES-MODE
+               STOP RUN
+           END-IF.
+
+           DISPLAY "ENTER FROM DATE YYYY-MM-DD (BLANK = NO LIMIT): ".
+           ACCEPT WS-FROM-DATE.
+           DISPLAY "ENTER TO DATE YYYY-MM-DD (BLANK = NO LIMIT): ".
+           ACCEPT WS-TO-DATE.
+           DISPLAY "ENTER QUOTA PERIOD FOR RECON (E.G. 2026-Q1): ".
+           ACCEPT WS-QUOTA-PERIOD.
+
+           PERFORM INITIALIZE-COMMISSION-TABLE.
+
            OPEN INPUT SALES-FILE
-                OUTPUT REPORT-FILE.
-           
+                OUTPUT REPORT-FILE
+                OUTPUT SALES-REJECTS-FILE.
+
            WRITE REPORT-LINE FROM HEADER-1.
            WRITE REPORT-LINE FROM HEADER-2.
-           
+
            PERFORM READ-RECORD.
            PERFORM PROCESS-RECORD UNTIL WS-EOF = "Y".
-           
+
            MOVE WS-TOTAL-SALES TO TL-TOTAL.
            WRITE REPORT-LINE FROM TOTAL-LINE.
-           
+
+           MOVE WS-TOTAL-COMMISSION TO TL-COMMISSION.
+           WRITE REPORT-LINE FROM COMMISSION-TOTAL-LINE.
+
+           PERFORM SORT-SALESPERSON-TABLE.
+           WRITE REPORT-LINE FROM RANKING-HEADER-1.
+           WRITE REPORT-LINE FROM RANKING-HEADER-2.
+           PERFORM WRITE-RANK-LINE
+               VARYING WS-RANK-COUNT FROM 1 BY 1
+               UNTIL WS-RANK-COUNT > WS-TOP-N
+                  OR WS-RANK-COUNT > WS-SP-COUNT.
+
+           PERFORM LOAD-QUOTA-TABLE.
+           WRITE REPORT-LINE FROM QUOTA-RECON-HEADER-1.
+           WRITE REPORT-LINE FROM QUOTA-RECON-HEADER-2.
+           PERFORM WRITE-QUOTA-RECON-LINE
+               VARYING WS-QR-IDX FROM 1 BY 1
+               UNTIL WS-QR-IDX > WS-SP-COUNT.
+
            CLOSE SALES-FILE
-                 REPORT-FILE.
+                 REPORT-FILE
+                 SALES-REJECTS-FILE.
+
+           PERFORM WRITE-SALES-TOTALS.
            STOP RUN.
-           
+
+       INITIALIZE-COMMISSION-TABLE.
+           MOVE 999.99     TO COMM-MAX-AMOUNT (1).
+           MOVE .050       TO COMM-RATE (1).
+
+           MOVE 4999.99    TO COMM-MAX-AMOUNT (2).
+           MOVE .070       TO COMM-RATE (2).
+
+           MOVE 9999.99    TO COMM-MAX-AMOUNT (3).
+           MOVE .100       TO COMM-RATE (3).
+
+           MOVE 9999999.99 TO COMM-MAX-AMOUNT (4).
+           MOVE .120       TO COMM-RATE (4).
+
        READ-RECORD.
-           READ SALES-FILE
+           READ SALES-FILE NEXT RECORD
                AT END MOVE "Y" TO WS-EOF
            END-READ.
-           
+
        PROCESS-RECORD.
-           ADD 1 TO WS-RECORD-COUNT.
-           MOVE SALES-ID TO DL-ID.
-           MOVE SALES-PERSON TO DL-NAME.
-           MOVE SALES-AMOUNT TO DL-AMOUNT.
-           MOVE SALES-DATE TO DL-DATE.
-           
-           WRITE REPORT-LINE FROM DETAIL-LINE.
-           
-           ADD SALES-AMOUNT TO WS-TOTAL-SALES.
-           PERFORM READ-RECORD.
\ No newline at end of file
+           PERFORM VALIDATE-RECORD.
+
+           IF NOT RECORD-IS-VALID
+               PERFORM WRITE-REJECT-RECORD
+           ELSE
+               IF (WS-FROM-DATE NOT = SPACES AND
+                       SALES-DATE < WS-FROM-DATE) OR
+                  (WS-TO-DATE NOT = SPACES AND
+                       SALES-DATE > WS-TO-DATE)
+                   CONTINUE
+               ELSE
+                   ADD 1 TO WS-RECORD-COUNT
+                   MOVE SALES-ID TO DL-ID
+                   MOVE SALES-PERSON TO DL-NAME
+                   MOVE SALES-AMOUNT TO DL-AMOUNT
+                   MOVE SALES-DATE TO DL-DATE
+
+                   PERFORM CALCULATE-COMMISSION
+                   MOVE WS-COMMISSION-AMT TO DL-COMMISSION
+
+                   WRITE REPORT-LINE FROM DETAIL-LINE
+
+                   ADD SALES-AMOUNT TO WS-TOTAL-SALES
+                   ADD WS-COMMISSION-AMT TO WS-TOTAL-COMMISSION
+                   PERFORM ACCUMULATE-SALESPERSON
+               END-IF
+           END-IF.
+
+           PERFORM READ-RECORD.
+
+       VALIDATE-RECORD.
+           MOVE "Y" TO WS-VALID-SW.
+           MOVE SPACES TO WS-REJECT-REASON.
+
+           IF SALES-AMOUNT NOT NUMERIC
+               MOVE "N" TO WS-VALID-SW
+               MOVE "INVALID SALES AMOUNT" TO WS-REJECT-REASON
+           END-IF.
+
+           IF RECORD-IS-VALID
+               MOVE SALES-DATE TO WS-DATE-EDIT-ALPHA
+               IF WS-DATE-DASH1 NOT = "-" OR WS-DATE-DASH2 NOT = "-"
+                  OR WS-DATE-YEAR NOT NUMERIC
+                  OR WS-DATE-MONTH NOT NUMERIC
+                  OR WS-DATE-DAY NOT NUMERIC
+                   MOVE "N" TO WS-VALID-SW
+                   MOVE "INVALID SALES DATE" TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+       WRITE-REJECT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT.
+           MOVE SALES-ID TO REJ-ID.
+           MOVE SALES-PERSON TO REJ-PERSON.
+           MOVE SALES-AMOUNT-ALPHA TO REJ-AMOUNT-RAW.
+           MOVE SALES-DATE TO REJ-DATE.
+           MOVE WS-REJECT-REASON TO REJ-REASON.
+           WRITE REJECT-LINE FROM REJECT-RECORD.
+
+       CALCULATE-COMMISSION.
+           SET COMM-IDX TO 1.
+           SEARCH COMM-TIER
+               AT END
+                   SET COMM-IDX TO 4
+               WHEN SALES-AMOUNT NOT > COMM-MAX-AMOUNT (COMM-IDX)
+                   CONTINUE
+           END-SEARCH.
+
+           COMPUTE WS-COMMISSION-AMT ROUNDED =
+               SALES-AMOUNT * COMM-RATE (COMM-IDX).
+
+       ACCUMULATE-SALESPERSON.
+           MOVE "N" TO WS-SP-FOUND.
+           IF WS-SP-COUNT > 0
+               SET SP-IDX TO 1
+               SEARCH SP-ENTRY
+                   WHEN SP-NAME (SP-IDX) = SALES-PERSON
+                       MOVE "Y" TO WS-SP-FOUND
+                       ADD SALES-AMOUNT TO SP-TOTAL (SP-IDX)
+               END-SEARCH
+           END-IF.
+
+           IF NOT SP-WAS-FOUND
+               ADD 1 TO WS-SP-COUNT
+               IF WS-SP-COUNT > 200
+                   DISPLAY "SALESPERSON TABLE OVERFLOW - OVER 200"
+                   STOP RUN
+               END-IF
+               MOVE SALES-PERSON TO SP-NAME (WS-SP-COUNT)
+               MOVE SALES-AMOUNT TO SP-TOTAL (WS-SP-COUNT)
+           END-IF.
+
+       SORT-SALESPERSON-TABLE.
+           IF WS-SP-COUNT > 1
+               MOVE WS-SP-COUNT TO WS-BUBBLE-LIMIT
+               MOVE "Y" TO WS-SWAP-SW
+               PERFORM BUBBLE-PASS UNTIL NOT A-SWAP-OCCURRED
+           END-IF.
+
+       BUBBLE-PASS.
+           MOVE "N" TO WS-SWAP-SW
+           PERFORM COMPARE-SWAP
+               VARYING WS-BUBBLE-IDX FROM 1 BY 1
+               UNTIL WS-BUBBLE-IDX >= WS-BUBBLE-LIMIT.
+
+       COMPARE-SWAP.
+           IF SP-TOTAL (WS-BUBBLE-IDX) < SP-TOTAL (WS-BUBBLE-IDX + 1)
+               MOVE SP-NAME (WS-BUBBLE-IDX) TO SP-TEMP-NAME
+               MOVE SP-TOTAL (WS-BUBBLE-IDX) TO SP-TEMP-TOTAL
+               MOVE SP-NAME (WS-BUBBLE-IDX + 1)
+                   TO SP-NAME (WS-BUBBLE-IDX)
+               MOVE SP-TOTAL (WS-BUBBLE-IDX + 1)
+                   TO SP-TOTAL (WS-BUBBLE-IDX)
+               MOVE SP-TEMP-NAME TO SP-NAME (WS-BUBBLE-IDX + 1)
+               MOVE SP-TEMP-TOTAL TO SP-TOTAL (WS-BUBBLE-IDX + 1)
+               MOVE "Y" TO WS-SWAP-SW
+           END-IF.
+
+       WRITE-RANK-LINE.
+           MOVE WS-RANK-COUNT TO RL-RANK.
+           MOVE SP-NAME (WS-RANK-COUNT) TO RL-NAME.
+           MOVE SP-TOTAL (WS-RANK-COUNT) TO RL-TOTAL.
+           WRITE REPORT-LINE FROM RANK-LINE.
+
+       LOAD-QUOTA-TABLE.
+           OPEN INPUT QUOTA-FILE.
+           PERFORM READ-QUOTA-RECORD.
+           PERFORM LOAD-QUOTA-ENTRY UNTIL WS-QUOTA-EOF = "Y".
+           CLOSE QUOTA-FILE.
+
+       READ-QUOTA-RECORD.
+           READ QUOTA-FILE
+               AT END MOVE "Y" TO WS-QUOTA-EOF
+           END-READ.
+
+       LOAD-QUOTA-ENTRY.
+           ADD 1 TO WS-QUOTA-COUNT.
+           IF WS-QUOTA-COUNT > 200
+               DISPLAY "QUOTA TABLE OVERFLOW - OVER 200 ROWS"
+               STOP RUN
+           END-IF.
+           MOVE QUOTA-PERSON TO QT-PERSON (WS-QUOTA-COUNT).
+           MOVE QUOTA-PERIOD TO QT-PERIOD (WS-QUOTA-COUNT).
+           MOVE QUOTA-AMOUNT TO QT-AMOUNT (WS-QUOTA-COUNT).
+           PERFORM READ-QUOTA-RECORD.
+
+       LOOKUP-QUOTA.
+           MOVE "N" TO WS-QUOTA-FOUND.
+           IF WS-QUOTA-COUNT > 0
+               SET QUOTA-IDX TO 1
+               SEARCH QUOTA-ENTRY
+                   WHEN QT-PERSON (QUOTA-IDX) = SP-NAME (WS-QR-IDX)
+                       AND QT-PERIOD (QUOTA-IDX) = WS-QUOTA-PERIOD
+                       MOVE "Y" TO WS-QUOTA-FOUND
+                       SET WS-CURRENT-QUOTA-IDX TO QUOTA-IDX
+               END-SEARCH
+           END-IF.
+
+       WRITE-QUOTA-RECON-LINE.
+           MOVE SP-NAME (WS-QR-IDX) TO QR-NAME.
+           MOVE SP-TOTAL (WS-QR-IDX) TO QR-ACTUAL.
+           PERFORM LOOKUP-QUOTA.
+
+           IF QUOTA-WAS-FOUND
+               MOVE QT-AMOUNT (WS-CURRENT-QUOTA-IDX) TO QR-QUOTA
+               COMPUTE WS-QUOTA-VARIANCE =
+                   SP-TOTAL (WS-QR-IDX)
+                   - QT-AMOUNT (WS-CURRENT-QUOTA-IDX)
+               MOVE WS-QUOTA-VARIANCE TO QR-VARIANCE
+               IF WS-QUOTA-VARIANCE >= 0
+                   MOVE "OVER QUOTA" TO QR-STATUS
+               ELSE
+                   MOVE "UNDER QUOTA" TO QR-STATUS
+               END-IF
+           ELSE
+               MOVE ZERO TO QR-QUOTA
+               MOVE ZERO TO QR-VARIANCE
+               MOVE "NO QUOTA" TO QR-STATUS
+           END-IF.
+
+           WRITE REPORT-LINE FROM QUOTA-RECON-LINE.
+
+       WRITE-SALES-TOTALS.
+           OPEN OUTPUT SALES-TOTALS-FILE.
+           MOVE WS-TOTAL-SALES TO ST-TOTAL-SALES.
+           WRITE SALES-TOTALS-RECORD.
+           CLOSE SALES-TOTALS-FILE.
+
+       LOOKUP-SALES-MODE.
+           DISPLAY "ENTER SALES ID TO LOOK UP: ".
+           ACCEPT WS-LOOKUP-ID.
+           MOVE WS-LOOKUP-ID TO SALES-ID.
+
+           OPEN I-O SALES-FILE.
+           READ SALES-FILE
+               INVALID KEY
+                   DISPLAY "SALES RECORD NOT FOUND: " WS-LOOKUP-ID
+           END-READ.
+
+           IF SALES-FILE-STATUS = "00"
+               DISPLAY "ID: " SALES-ID
+                       " PERSON: " SALES-PERSON
+                       " AMOUNT: " SALES-AMOUNT
+                       " DATE: " SALES-DATE
+               DISPLAY "CORRECT THIS RECORD? (Y/N): "
+               ACCEPT WS-LOOKUP-CONFIRM
+               IF WS-LOOKUP-CONFIRM = "Y"
+                   DISPLAY "ENTER NEW AMOUNT: "
+                   ACCEPT SALES-AMOUNT
+                   REWRITE SALES-RECORD
+                       INVALID KEY
+                           DISPLAY "REWRITE FAILED: " SALES-FILE-STATUS
+                   END-REWRITE
+               END-IF
+           END-IF.
+
+           CLOSE SALES-FILE.
