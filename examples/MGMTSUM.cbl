@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MGMTSUM.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. X86-64.
+       OBJECT-COMPUTER. X86-64.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-TOTALS-FILE ASSIGN TO "PAYROLL.TOT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PAYROLL-FILE-STATUS.
+           SELECT SALES-TOTALS-FILE ASSIGN TO "SALES.TOT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS SALES-FILE-STATUS.
+           SELECT INVENTORY-TOTALS-FILE ASSIGN TO "INVENTORY.TOT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS INVENTORY-FILE-STATUS.
+           SELECT SUMMARY-FILE ASSIGN TO "MGMT-SUMMARY.OUT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PAYROLL-TOTALS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 PAYROLL-TOTALS-RECORD.
+           05 PT-TOTAL-SALARY   PIC 9(9)V99.
+
+       FD SALES-TOTALS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 SALES-TOTALS-RECORD.
+           05 ST-TOTAL-SALES    PIC 9(9)V99.
+
+       FD INVENTORY-TOTALS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 INVENTORY-TOTALS-RECORD.
+           05 IT-TOTAL-PRICE    PIC 9(7)V99.
+
+       FD SUMMARY-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 SUMMARY-LINE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 PAYROLL-FILE-STATUS    PIC XX VALUE SPACES.
+       01 SALES-FILE-STATUS      PIC XX VALUE SPACES.
+       01 INVENTORY-FILE-STATUS  PIC XX VALUE SPACES.
+
+       01 WS-PAYROLL-TOTAL       PIC 9(9)V99 VALUE ZERO.
+       01 WS-SALES-TOTAL         PIC 9(9)V99 VALUE ZERO.
+       01 WS-INVENTORY-TOTAL     PIC 9(7)V99 VALUE ZERO.
+       01 WS-GRAND-TOTAL         PIC 9(10)V99 VALUE ZERO.
+
+       01 SUMMARY-HEADER-1.
+           05 FILLER            PIC X(30) VALUE
+               "END OF DAY MANAGEMENT SUMMARY".
+           05 FILLER            PIC X(50) VALUE SPACES.
+
+       01 SUMMARY-LABEL-LINE.
+           05 SL-LABEL          PIC X(25).
+           05 SL-AMOUNT         PIC $$$,$$$,$$$,$$9.99.
+           05 FILLER            PIC X(30) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM LOAD-PAYROLL-TOTAL.
+           PERFORM LOAD-SALES-TOTAL.
+           PERFORM LOAD-INVENTORY-TOTAL.
+
+           COMPUTE WS-GRAND-TOTAL =
+               WS-PAYROLL-TOTAL + WS-SALES-TOTAL + WS-INVENTORY-TOTAL.
+
+           OPEN OUTPUT SUMMARY-FILE.
+           WRITE SUMMARY-LINE FROM SUMMARY-HEADER-1.
+
+           MOVE "PAYROLL SALARY TOTAL:   " TO SL-LABEL.
+           MOVE WS-PAYROLL-TOTAL TO SL-AMOUNT.
+           WRITE SUMMARY-LINE FROM SUMMARY-LABEL-LINE.
+
+           MOVE "SALES TOTAL:            " TO SL-LABEL.
+           MOVE WS-SALES-TOTAL TO SL-AMOUNT.
+           WRITE SUMMARY-LINE FROM SUMMARY-LABEL-LINE.
+
+           MOVE "INVENTORY VALUE TOTAL:  " TO SL-LABEL.
+           MOVE WS-INVENTORY-TOTAL TO SL-AMOUNT.
+           WRITE SUMMARY-LINE FROM SUMMARY-LABEL-LINE.
+
+           MOVE "COMBINED GRAND TOTAL:   " TO SL-LABEL.
+           MOVE WS-GRAND-TOTAL TO SL-AMOUNT.
+           WRITE SUMMARY-LINE FROM SUMMARY-LABEL-LINE.
+
+           CLOSE SUMMARY-FILE.
+           STOP RUN.
+
+       LOAD-PAYROLL-TOTAL.
+           OPEN INPUT PAYROLL-TOTALS-FILE.
+           IF PAYROLL-FILE-STATUS = "00"
+               READ PAYROLL-TOTALS-FILE
+                   AT END
+                       MOVE ZERO TO WS-PAYROLL-TOTAL
+                   NOT AT END
+                       MOVE PT-TOTAL-SALARY TO WS-PAYROLL-TOTAL
+               END-READ
+               CLOSE PAYROLL-TOTALS-FILE
+           ELSE
+               MOVE ZERO TO WS-PAYROLL-TOTAL
+           END-IF.
+
+       LOAD-SALES-TOTAL.
+           OPEN INPUT SALES-TOTALS-FILE.
+           IF SALES-FILE-STATUS = "00"
+               READ SALES-TOTALS-FILE
+                   AT END
+                       MOVE ZERO TO WS-SALES-TOTAL
+                   NOT AT END
+                       MOVE ST-TOTAL-SALES TO WS-SALES-TOTAL
+               END-READ
+               CLOSE SALES-TOTALS-FILE
+           ELSE
+               MOVE ZERO TO WS-SALES-TOTAL
+           END-IF.
+
+       LOAD-INVENTORY-TOTAL.
+           OPEN INPUT INVENTORY-TOTALS-FILE.
+           IF INVENTORY-FILE-STATUS = "00"
+               READ INVENTORY-TOTALS-FILE
+                   AT END
+                       MOVE ZERO TO WS-INVENTORY-TOTAL
+                   NOT AT END
+                       MOVE IT-TOTAL-PRICE TO WS-INVENTORY-TOTAL
+               END-READ
+               CLOSE INVENTORY-TOTALS-FILE
+           ELSE
+               MOVE ZERO TO WS-INVENTORY-TOTAL
+           END-IF.
